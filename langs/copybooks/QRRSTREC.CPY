@@ -0,0 +1,20 @@
+000010*--------------------------------------------------------------
+000020* QRRSTREC.CPY
+000030* QR-RESTART-RECORD - CHECKPOINT RECORD FOR THE QR-RESTART FILE.
+000040* HOLDS THE REQUEST ID OF THE LAST REQUEST FULLY PROCESSED SO A
+000050* RERUN AFTER AN ABEND CAN SKIP FORWARD PAST COMPLETED WORK. THE
+000051* SUCCESS/FAILURE/REJECT RUN TOTALS ARE ALSO CARRIED HERE SO A
+000052* RESTARTED RUN'S CONTROL REPORT REFLECTS THE WHOLE NIGHT'S
+000053* BATCH, NOT JUST THE RESUMED TAIL OF IT. THE RECORDS-READ TOTAL
+000054* IS NOT CARRIED HERE - IT IS RECOMPUTED NATURALLY ON A RESTARTED
+000055* RUN BECAUSE THE SKIP-FORWARD PASS RE-READS (AND RE-COUNTS) THE
+000056* ALREADY-COMPLETED PREFIX OF THE FILE BEFORE RESUMING.
+000060*--------------------------------------------------------------
+000070 01  QR-RESTART-RECORD.
+000080     05  QRR-LAST-REQ-ID         PIC X(10).
+000090     05  QRR-LAST-COUNT          PIC 9(08) COMP.
+000100     05  QRR-CHECKPOINT-TIME     PIC X(26).
+000101     05  QRR-LAST-SUCCESS-COUNT  PIC 9(08) COMP.
+000102     05  QRR-LAST-FAILURE-COUNT  PIC 9(08) COMP.
+000103     05  QRR-LAST-REJECT-COUNT   PIC 9(08) COMP.
+000104     05  FILLER                  PIC X(04).
