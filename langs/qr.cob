@@ -1,6 +1,873 @@
-       identification division.
-       program-id. qr.
-       procedure division.
-           call "SYSTEM" using "zint -b 58 -o qr.png -d https://example.com".
-           display "qr.png".
-           stop run.
+000010*----------------------------------------------------------------
+000020* QR.CBL
+000030*----------------------------------------------------------------
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. QR.
+000060 AUTHOR. R MCALLISTER.
+000070 INSTALLATION. DATA CENTER BATCH SUPPORT.
+000080 DATE-WRITTEN. 03/14/2019.
+000090 DATE-COMPILED.
+000100*----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120*----------------------------------------------------------------
+000130* 062621  RFM  CONVERTED FROM A SINGLE HARDCODED ZINT CALL TO A
+000140*              QR-REQUEST BATCH INPUT FILE, ONE ZINT CALL PER
+000150*              RECORD.
+000160* 062621  RFM  ADDED CAPTURE OF THE ZINT RETURN/EXCEPTION STATUS
+000170*              AND AN ERROR PARAGRAPH FOR FAILED INVOCATIONS.
+000180* 070921  RFM  ADDED PARM-DRIVEN DEFAULT SYMBOLOGY AND OUTPUT
+000190*              DIRECTORY SO OPS CAN RETARGET A RUN WITHOUT A
+000200*              SOURCE CHANGE.
+000210* 081321  RFM  ADDED RESTART/CHECKPOINT SUPPORT SO A LARGE BATCH
+000220*              RUN CAN BE RESTARTED AFTER AN ABEND WITHOUT
+000230*              REPROCESSING COMPLETED REQUESTS.
+000240* 090121  RFM  ADDED THE QR-AUDIT-LOG FILE TO RECORD EVERY ZINT
+000250*              INVOCATION FOR DOWNSTREAM RECONCILIATION.
+000260* 092721  RFM  ADDED PER-REQUEST SYMBOLOGY SELECTION VIA
+000270*              QR-REQ-FORMAT-CODE, LOOKED UP AGAINST A SYMBOLOGY
+000280*              TABLE, WITH THE PARM DEFAULT USED WHEN BLANK.
+000290* 101221  RFM  OUTPUT FILENAMES ARE NOW VERSIONED WITH THE
+000300*              REQUEST ID AND RUN DATE TO AVOID COLLISIONS, AND
+000310*              THE OUTPUT DIRECTORY IS VERIFIED AT STARTUP.
+000320* 110821  RFM  ADDED THE QR-MANIFEST FILE FOR DOWNSTREAM
+000330*              ARCHIVAL/IMAGING INGEST OF GENERATED CODES.
+000340* 120221  RFM  ADDED AN END-OF-RUN CONTROL REPORT SHOWING READ,
+000350*              SUCCESS, AND FAILURE TOTALS FOR THE RUN.
+000360* 011522  RFM  ADDED PAYLOAD VALIDATION (LENGTH AND HTTP(S)
+000370*              PREFIX) AHEAD OF THE ZINT CALL, REJECTING BAD
+000380*              REQUESTS TO A NEW QR-EXCEPTION FILE INSTEAD OF
+000390*              ATTEMPTING TO GENERATE A CODE FROM THEM.
+000400*----------------------------------------------------------------
+000410 ENVIRONMENT DIVISION.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT QR-REQUEST-FILE ASSIGN TO "QRREQIN"
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS WS-REQUEST-FILE-STATUS.
+000470     SELECT QR-RESTART-FILE ASSIGN TO "QRRSTRT"
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-RESTART-FILE-STATUS.
+000500     SELECT QR-AUDIT-FILE ASSIGN TO "QRAUDLOG"
+000510         ORGANIZATION IS SEQUENTIAL
+000520         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000530     SELECT QR-MANIFEST-FILE ASSIGN TO "QRMANLOG"
+000540         ORGANIZATION IS SEQUENTIAL
+000550         FILE STATUS IS WS-MANIFEST-FILE-STATUS.
+000560     SELECT QR-REPORT-FILE ASSIGN TO "QRRPTOUT"
+000570         ORGANIZATION IS SEQUENTIAL
+000580         FILE STATUS IS WS-REPORT-FILE-STATUS.
+000590     SELECT QR-EXCEPTION-FILE ASSIGN TO "QRREQEXC"
+000600         ORGANIZATION IS SEQUENTIAL
+000610         FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+000620
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD  QR-REQUEST-FILE
+000660     LABEL RECORDS ARE STANDARD.
+000670 COPY QRREQREC.
+000680
+000690 FD  QR-RESTART-FILE
+000700     LABEL RECORDS ARE STANDARD.
+000710 COPY QRRSTREC.
+000720
+000730 FD  QR-AUDIT-FILE
+000740     LABEL RECORDS ARE STANDARD.
+000750 COPY QRAUDREC.
+000760
+000770 FD  QR-MANIFEST-FILE
+000780     LABEL RECORDS ARE STANDARD.
+000790 COPY QRMANREC.
+000800
+000810 FD  QR-REPORT-FILE
+000820     LABEL RECORDS ARE STANDARD.
+000830 COPY QRRPTREC.
+000840
+000850 FD  QR-EXCEPTION-FILE
+000860     LABEL RECORDS ARE STANDARD.
+000870 COPY QRXCPREC.
+000880
+000890 WORKING-STORAGE SECTION.
+000900*----------------------------------------------------------------
+000910* FILE STATUS AND CONTROL SWITCHES
+000920*----------------------------------------------------------------
+000930 77  WS-REQUEST-FILE-STATUS          PIC X(02).
+000940 77  WS-EOF-SWITCH                   PIC X(01) VALUE "N".
+000950     88  WS-END-OF-FILE                  VALUE "Y".
+000960
+000970*----------------------------------------------------------------
+000980* ZINT COMMAND CONSTRUCTION
+000990*----------------------------------------------------------------
+001000 77  WS-ZINT-COMMAND                 PIC X(200).
+001010 77  WS-OUTPUT-FILENAME              PIC X(90).
+001020 77  WS-FILENAME-ONLY                PIC X(60).
+001030 77  WS-ZINT-RETURN-CODE             PIC S9(08) VALUE ZERO.
+001040 77  WS-RUN-FAILED-SWITCH            PIC X(01) VALUE "N".
+001050     88  WS-RUN-FAILED                    VALUE "Y".
+001060
+001070*----------------------------------------------------------------
+001080* PARM-DRIVEN DEFAULTS (RUN-TIME SYMBOLOGY AND OUTPUT DIRECTORY)
+001090*----------------------------------------------------------------
+001100 77  WS-DFLT-SYMBOLOGY               PIC X(03) VALUE "58".
+001110 77  WS-OUTPUT-DIRECTORY             PIC X(40) VALUE ".".
+001120 77  WS-EFF-FORMAT-CODE              PIC X(03) VALUE "58".
+001130
+001140*----------------------------------------------------------------
+001150* SYMBOLOGY LOOKUP TABLE - MAPS A TWO-CHARACTER QR-REQ-FORMAT-CODE
+001160* TO THE ZINT -b SYMBOLOGY NUMBER. VALUES ARE LEFT-JUSTIFIED WITH
+001170* NO LEADING ZERO SO THE NUMBER IS NOT MISTAKEN FOR OCTAL WHEN IT
+001180* REACHES THE ZINT COMMAND LINE.
+001190*----------------------------------------------------------------
+001200 01  WS-SYM-TABLE-DATA.
+001210     05  FILLER                  PIC X(05) VALUE "QR58 ".
+001220     05  FILLER                  PIC X(05) VALUE "C120 ".
+001230     05  FILLER                  PIC X(05) VALUE "DM71 ".
+001240     05  FILLER                  PIC X(05) VALUE "AZ92 ".
+001250     05  FILLER                  PIC X(05) VALUE "PD55 ".
+001260     05  FILLER                  PIC X(05) VALUE "EN13 ".
+001270 01  WS-SYM-TABLE REDEFINES WS-SYM-TABLE-DATA.
+001280     05  WS-SYM-ENTRY            OCCURS 6 TIMES.
+001290         10  WS-SYM-CODE         PIC X(02).
+001300         10  WS-SYM-VALUE        PIC X(03).
+001310 77  WS-SYM-IDX                  PIC 9(02) COMP VALUE ZERO.
+001320 77  WS-SYM-FOUND-SWITCH         PIC X(01) VALUE "N".
+001330     88  WS-SYM-CODE-FOUND           VALUE "Y".
+001340
+001350*----------------------------------------------------------------
+001360* RESTART/CHECKPOINT CONTROLS
+001370*----------------------------------------------------------------
+001380 77  WS-RESTART-FILE-STATUS          PIC X(02).
+001390 77  WS-RESTART-PRESENT-SWITCH       PIC X(01) VALUE "N".
+001400     88  WS-RESTART-PRESENT               VALUE "Y".
+001410 77  WS-SKIP-SWITCH                  PIC X(01) VALUE "N".
+001420     88  WS-SKIPPING-TO-RESTART           VALUE "Y".
+001430 77  WS-RESTART-REQ-ID               PIC X(10) VALUE SPACES.
+001440 77  WS-PROCESSED-COUNT              PIC 9(08) COMP VALUE ZERO.
+001450 77  WS-CHECKPOINT-INTERVAL          PIC 9(08) COMP VALUE 100.
+001460 77  WS-CKPT-QUOTIENT                PIC 9(08) COMP VALUE ZERO.
+001470 77  WS-CKPT-REMAINDER               PIC 9(08) COMP VALUE ZERO.
+001480 77  WS-CKPT-DATE                    PIC 9(08) VALUE ZERO.
+001490 77  WS-CKPT-TIME                    PIC 9(08) VALUE ZERO.
+001500 77  WS-CURRENT-TIMESTAMP            PIC X(26) VALUE SPACES.
+001510
+001520*----------------------------------------------------------------
+001530* AUDIT TRAIL CONTROLS
+001540*----------------------------------------------------------------
+001550 77  WS-AUDIT-FILE-STATUS            PIC X(02).
+001560 77  WS-MANIFEST-FILE-STATUS         PIC X(02).
+001570
+001580*----------------------------------------------------------------
+001590* END-OF-RUN CONTROL REPORT
+001600*----------------------------------------------------------------
+001610 77  WS-REPORT-FILE-STATUS           PIC X(02).
+001620 77  WS-READ-COUNT                   PIC 9(08) COMP VALUE ZERO.
+001630 77  WS-SUCCESS-COUNT                PIC 9(08) COMP VALUE ZERO.
+001640 77  WS-FAILURE-COUNT                PIC 9(08) COMP VALUE ZERO.
+001650 77  WS-REJECTED-COUNT               PIC 9(08) COMP VALUE ZERO.
+001660 77  WS-RPT-COUNT-EDIT               PIC ZZZZZZZ9.
+001670
+001680*----------------------------------------------------------------
+001690* PAYLOAD VALIDATION CONTROLS
+001700*----------------------------------------------------------------
+001710 77  WS-EXCEPTION-FILE-STATUS        PIC X(02).
+001720 77  WS-VALID-SWITCH                 PIC X(01) VALUE "Y".
+001730     88  WS-REQUEST-VALID                 VALUE "Y".
+001740     88  WS-REQUEST-INVALID               VALUE "N".
+001750 77  WS-REJECT-REASON                PIC X(40).
+001760 77  WS-DATA-LENGTH                  PIC 9(04) COMP VALUE ZERO.
+001770 77  WS-MIN-DATA-LENGTH              PIC 9(04) COMP VALUE 8.
+001780 77  WS-MAX-DATA-LENGTH              PIC 9(04) COMP VALUE 80.
+001790 77  WS-CHAR-IDX                     PIC 9(04) COMP VALUE ZERO.
+001800 77  WS-CHECK-FIELD                  PIC X(100) VALUE SPACES.
+001810 77  WS-CHECK-LENGTH                 PIC 9(04) COMP VALUE ZERO.
+001820
+001830*----------------------------------------------------------------
+001840* FILENAME VERSIONING AND OUTPUT DIRECTORY VERIFICATION
+001850*----------------------------------------------------------------
+001860 77  WS-RUN-DATE                     PIC 9(08) VALUE ZERO.
+001870
+001880*----------------------------------------------------------------
+001890* JCL PARM LINKAGE
+001900*----------------------------------------------------------------
+001910 LINKAGE SECTION.
+001920 01  QR-PARM-PARAMETERS.
+001930     05  QR-PARM-LENGTH              PIC S9(04) COMP.
+001940     05  QR-PARM-TEXT                PIC X(80).
+001950
+001960 PROCEDURE DIVISION USING QR-PARM-PARAMETERS.
+001970*----------------------------------------------------------------
+001980* 0000-MAINLINE
+001990*----------------------------------------------------------------
+002000 0000-MAINLINE.
+002010     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002020     PERFORM 2000-PROCESS-REQUESTS THRU 2000-EXIT
+002030         UNTIL WS-END-OF-FILE.
+002040     IF WS-SKIPPING-TO-RESTART
+002050         DISPLAY "QR0022E RESTART CHECKPOINT REQ ID "
+002060             WS-RESTART-REQ-ID " NEVER MATCHED - NO INPUT"
+002070         DISPLAY "QR0022E RECORD WAS PROCESSED THIS RUN"
+002080         MOVE "Y" TO WS-RUN-FAILED-SWITCH
+002090     END-IF.
+002100     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+002110     STOP RUN.
+002120
+002130*----------------------------------------------------------------
+002140* 1000-INITIALIZE - OPEN THE BATCH INPUT FILE AND PRIME THE LOOP
+002150*----------------------------------------------------------------
+002160 1000-INITIALIZE.
+002170     PERFORM 1200-PARSE-PARM THRU 1200-EXIT.
+002180     PERFORM 1400-VERIFY-OUTPUT-DIR THRU 1400-EXIT.
+002190     PERFORM 1300-READ-RESTART-CKPT THRU 1300-EXIT.
+002200     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002210     OPEN INPUT QR-REQUEST-FILE.
+002220     IF WS-REQUEST-FILE-STATUS NOT = "00"
+002230         DISPLAY "QR0011E QR-REQUEST-FILE OPEN FAILED - STATUS "
+002240             WS-REQUEST-FILE-STATUS
+002250         MOVE 16 TO RETURN-CODE
+002260         GO TO 9900-ABEND
+002270     END-IF.
+002280     OPEN OUTPUT QR-AUDIT-FILE.
+002290     IF WS-AUDIT-FILE-STATUS NOT = "00"
+002300         DISPLAY "QR0012E QR-AUDIT-FILE OPEN FAILED - STATUS "
+002310             WS-AUDIT-FILE-STATUS
+002320         MOVE 16 TO RETURN-CODE
+002330         CLOSE QR-REQUEST-FILE
+002340         GO TO 9900-ABEND
+002350     END-IF.
+002360     OPEN OUTPUT QR-MANIFEST-FILE.
+002370     IF WS-MANIFEST-FILE-STATUS NOT = "00"
+002380         DISPLAY "QR0013E QR-MANIFEST-FILE OPEN FAILED - STATUS "
+002390             WS-MANIFEST-FILE-STATUS
+002400         MOVE 16 TO RETURN-CODE
+002410         CLOSE QR-REQUEST-FILE
+002420         CLOSE QR-AUDIT-FILE
+002430         GO TO 9900-ABEND
+002440     END-IF.
+002450     OPEN OUTPUT QR-REPORT-FILE.
+002460     IF WS-REPORT-FILE-STATUS NOT = "00"
+002470         DISPLAY "QR0014E QR-REPORT-FILE OPEN FAILED - STATUS "
+002480             WS-REPORT-FILE-STATUS
+002490         MOVE 16 TO RETURN-CODE
+002500         CLOSE QR-REQUEST-FILE
+002510         CLOSE QR-AUDIT-FILE
+002520         CLOSE QR-MANIFEST-FILE
+002530         GO TO 9900-ABEND
+002540     END-IF.
+002550     OPEN OUTPUT QR-EXCEPTION-FILE.
+002560     IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+002570         DISPLAY "QR0015E QR-EXCEPTION-FILE OPEN FAILED - STATUS "
+002580             WS-EXCEPTION-FILE-STATUS
+002590         MOVE 16 TO RETURN-CODE
+002600         CLOSE QR-REQUEST-FILE
+002610         CLOSE QR-AUDIT-FILE
+002620         CLOSE QR-MANIFEST-FILE
+002630         CLOSE QR-REPORT-FILE
+002640         GO TO 9900-ABEND
+002650     END-IF.
+002660     PERFORM 2100-READ-REQUEST THRU 2100-EXIT.
+002670 1000-EXIT.
+002680     EXIT.
+002690
+002700*----------------------------------------------------------------
+002710* 1200-PARSE-PARM - DEFAULT SYMBOLOGY AND OUTPUT DIRECTORY COME
+002720* FROM JCL PARM='SYMBOLOGY,OUTPUT-DIR'.
+002730*----------------------------------------------------------------
+002740 1200-PARSE-PARM.
+002750     IF QR-PARM-LENGTH > ZERO
+002760         UNSTRING QR-PARM-TEXT DELIMITED BY ","
+002770             INTO WS-DFLT-SYMBOLOGY WS-OUTPUT-DIRECTORY
+002780         END-UNSTRING
+002790         PERFORM 1210-RESOLVE-DFLT-SYMBOLOGY THRU 1210-EXIT
+002800     END-IF.
+002810 1200-EXIT.
+002820     EXIT.
+002830
+002840*----------------------------------------------------------------
+002850* 1210-RESOLVE-DFLT-SYMBOLOGY - THE PARM VALUE MAY BE EITHER A RAW
+002860* ZINT -b SYMBOLOGY NUMBER (THE ORIGINAL CONVENTION) OR THE SAME
+002870* TWO-CHARACTER MNEMONIC ACCEPTED FOR QR-REQ-FORMAT-CODE. IF THE
+002880* FIRST TWO CHARACTERS MATCH A TABLE ENTRY, SUBSTITUTE THE LOOKED
+002890* -UP NUMBER; OTHERWISE LEAVE THE PARM VALUE UNCHANGED SO EXISTING
+002900* JCL THAT SUPPLIES A RAW NUMBER CONTINUES TO WORK.
+002910*----------------------------------------------------------------
+002920 1210-RESOLVE-DFLT-SYMBOLOGY.
+002930     PERFORM 1220-LOOKUP-DFLT-SYMBOLOGY
+002940         VARYING WS-SYM-IDX FROM 1 BY 1
+002950         UNTIL WS-SYM-IDX > 6.
+002960 1210-EXIT.
+002970     EXIT.
+002980
+002990 1220-LOOKUP-DFLT-SYMBOLOGY.
+003000     IF WS-DFLT-SYMBOLOGY (1:2) = WS-SYM-CODE (WS-SYM-IDX)
+003010         MOVE WS-SYM-VALUE (WS-SYM-IDX) TO WS-DFLT-SYMBOLOGY
+003020         MOVE 6 TO WS-SYM-IDX
+003030     END-IF.
+003040
+003050*----------------------------------------------------------------
+003060* 1300-READ-RESTART-CKPT - READ THE RESTART CHECKPOINT RECORD, IF
+003070* ONE EXISTS FROM A PRIOR RUN, AND ARM THE SKIP-TO-RESTART SWITCH.
+003080*----------------------------------------------------------------
+003090 1300-READ-RESTART-CKPT.
+003100     OPEN INPUT QR-RESTART-FILE.
+003110     IF WS-RESTART-FILE-STATUS = "35"
+003120         GO TO 1300-EXIT
+003130     END-IF.
+003140     IF WS-RESTART-FILE-STATUS NOT = "00"
+003150         DISPLAY "QR0019E QR-RESTART-FILE OPEN FAILED - STATUS "
+003160             WS-RESTART-FILE-STATUS
+003170         MOVE 16 TO RETURN-CODE
+003180         GO TO 9900-ABEND
+003190     END-IF.
+003200     READ QR-RESTART-FILE
+003210         AT END
+003220             GO TO 1300-CLOSE
+003230     END-READ.
+003240     MOVE QRR-LAST-REQ-ID TO WS-RESTART-REQ-ID.
+003250     MOVE QRR-LAST-COUNT TO WS-PROCESSED-COUNT.
+003260     MOVE QRR-LAST-SUCCESS-COUNT TO WS-SUCCESS-COUNT.
+003270     MOVE QRR-LAST-FAILURE-COUNT TO WS-FAILURE-COUNT.
+003280     MOVE QRR-LAST-REJECT-COUNT TO WS-REJECTED-COUNT.
+003290     MOVE "Y" TO WS-RESTART-PRESENT-SWITCH.
+003300     MOVE "Y" TO WS-SKIP-SWITCH.
+003310 1300-CLOSE.
+003320     CLOSE QR-RESTART-FILE.
+003330 1300-EXIT.
+003340     EXIT.
+003350
+003360*----------------------------------------------------------------
+003370* 1400-VERIFY-OUTPUT-DIR - CONFIRM THE OUTPUT DIRECTORY EXISTS
+003380* BEFORE ANY ZINT CALLS ARE ATTEMPTED AGAINST IT.
+003390*----------------------------------------------------------------
+003400 1400-VERIFY-OUTPUT-DIR.
+003410     STRING "test -d " DELIMITED BY SIZE
+003420            WS-OUTPUT-DIRECTORY DELIMITED BY SPACE
+003430         INTO WS-ZINT-COMMAND.
+003440     CALL "SYSTEM" USING WS-ZINT-COMMAND
+003450         ON EXCEPTION
+003460             MOVE -1 TO WS-ZINT-RETURN-CODE
+003470         NOT ON EXCEPTION
+003480             MOVE RETURN-CODE TO WS-ZINT-RETURN-CODE
+003490     END-CALL.
+003500     IF WS-ZINT-RETURN-CODE NOT = ZERO
+003510         DISPLAY "QR0009E OUTPUT DIRECTORY NOT FOUND - "
+003520             WS-OUTPUT-DIRECTORY
+003530         MOVE 16 TO RETURN-CODE
+003540         GO TO 9900-ABEND
+003550     END-IF.
+003560 1400-EXIT.
+003570     EXIT.
+003580
+003590*----------------------------------------------------------------
+003600* 2000-PROCESS-REQUESTS - MAIN PROCESSING LOOP, ONE ZINT CALL PER
+003610* QR-REQUEST RECORD
+003620*----------------------------------------------------------------
+003630 2000-PROCESS-REQUESTS.
+003640     IF WS-SKIPPING-TO-RESTART
+003650         PERFORM 2050-CHECK-RESTART-SKIP THRU 2050-EXIT
+003660     ELSE
+003670         PERFORM 2300-BUILD-AND-CALL-ZINT THRU 2300-EXIT
+003680         PERFORM 2500-CHECKPOINT-IF-DUE THRU 2500-EXIT
+003690     END-IF.
+003700     PERFORM 2100-READ-REQUEST THRU 2100-EXIT.
+003710 2000-EXIT.
+003720     EXIT.
+003730
+003740*----------------------------------------------------------------
+003750* 2050-CHECK-RESTART-SKIP - WHILE SKIPPING FORWARD TO THE LAST
+003760* CHECKPOINTED REQUEST, BYPASS REQUESTS ALREADY COMPLETED ON A
+003770* PRIOR RUN. THE CHECKPOINTED REQUEST ITSELF IS ALSO SKIPPED HERE
+003780* (IT WAS ALREADY COMPLETED); THE SWITCH IS TURNED OFF SO THAT
+003790* PROCESSING RESUMES WITH THE *NEXT* REQUEST READ AFTER THIS ONE.
+003800*----------------------------------------------------------------
+003810 2050-CHECK-RESTART-SKIP.
+003820     IF QR-REQ-ID = WS-RESTART-REQ-ID
+003830         MOVE "N" TO WS-SKIP-SWITCH
+003840     END-IF.
+003850 2050-EXIT.
+003860     EXIT.
+003870
+003880*----------------------------------------------------------------
+003890* 2100-READ-REQUEST
+003900*----------------------------------------------------------------
+003910 2100-READ-REQUEST.
+003920     READ QR-REQUEST-FILE
+003930         AT END
+003940             MOVE "Y" TO WS-EOF-SWITCH
+003950         NOT AT END
+003960             ADD 1 TO WS-READ-COUNT
+003970     END-READ.
+003980 2100-EXIT.
+003990     EXIT.
+004000
+004010*----------------------------------------------------------------
+004020* 2150-VALIDATE-REQUEST - CHECK THE REQUEST ID AND OUTPUT FILENAME
+004030* FOR DISALLOWED CHARACTERS, THEN THE PAYLOAD FOR A SANE LENGTH,
+004040* FOR DISALLOWED CHARACTERS, AND, FOR URL-TYPE (QR) REQUESTS
+004050* ONLY, AN HTTP(S) PREFIX, BEFORE A ZINT CALL IS EVER ATTEMPTED
+004060* FOR IT. A BLANK OR "QR" FORMAT CODE MEANS THE PAYLOAD IS A URL
+004070* TO BE ENCODED AS A QR CODE; ANY OTHER FORMAT CODE IS A NON-URL
+004080* BARCODE PAYLOAD (CODE 128, PDF417, ...) AND IS NOT HELD TO THE
+004090* HTTP(S) PREFIX RULE, BUT MUST STILL MATCH A KNOWN ENTRY IN
+004100* WS-SYM-TABLE (RESOLVED BY 2200-RESOLVE-FORMAT-CODE, WHICH RUNS
+004110* BEFORE THIS PARAGRAPH).
+004120*----------------------------------------------------------------
+004130 2150-VALIDATE-REQUEST.
+004140     SET WS-REQUEST-VALID TO TRUE.
+004150     MOVE SPACES TO WS-REJECT-REASON.
+004160     PERFORM 2153-CHECK-ID-AND-FILENAME-CHARS THRU 2153-EXIT.
+004170     IF WS-REQUEST-VALID
+004180         MOVE ZERO TO WS-DATA-LENGTH
+004190         INSPECT QR-REQ-DATA TALLYING WS-DATA-LENGTH
+004200             FOR CHARACTERS BEFORE INITIAL SPACE
+004210         IF WS-DATA-LENGTH < WS-MIN-DATA-LENGTH
+004220             SET WS-REQUEST-INVALID TO TRUE
+004230             MOVE "PAYLOAD SHORTER THAN MINIMUM LENGTH" TO
+004240                 WS-REJECT-REASON
+004250         ELSE
+004260             IF WS-DATA-LENGTH > WS-MAX-DATA-LENGTH
+004270                 SET WS-REQUEST-INVALID TO TRUE
+004280                 MOVE "PAYLOAD LONGER THAN MAXIMUM LENGTH" TO
+004290                     WS-REJECT-REASON
+004300             ELSE
+004310                 PERFORM 2152-CHECK-PAYLOAD-CHARS THRU 2152-EXIT
+004320                 IF WS-REQUEST-VALID
+004330                     IF QR-REQ-FORMAT-CODE NOT = SPACES
+004340                         AND NOT WS-SYM-CODE-FOUND
+004350                         SET WS-REQUEST-INVALID TO TRUE
+004360                         MOVE "UNRECOGNIZED FORMAT CODE" TO
+004370                             WS-REJECT-REASON
+004380                     ELSE
+004390                         IF QR-REQ-FORMAT-CODE = SPACES OR
+004400                             QR-REQ-FORMAT-CODE = "QR"
+004410                             IF QR-REQ-DATA (1:7) NOT = "http://"
+004420                            AND QR-REQ-DATA (1:8) NOT = "https://"
+004430                                 SET WS-REQUEST-INVALID TO TRUE
+004440                                 MOVE
+004450                                   "PAYLOAD IS NOT AN HTTP(S) URL"
+004460                                     TO WS-REJECT-REASON
+004470                             END-IF
+004480                         END-IF
+004490                     END-IF
+004500                 END-IF
+004510             END-IF
+004520         END-IF
+004530     END-IF.
+004540 2150-EXIT.
+004550     EXIT.
+004560
+004570*----------------------------------------------------------------
+004580* 2153-CHECK-ID-AND-FILENAME-CHARS - QR-REQ-ID AND QR-REQ-FILENAME
+004590* ARE ALSO CONCATENATED INTO THE ZINT SHELL COMMAND LINE (AS PART
+004600* OF THE -o FILENAME), SO THEY ARE HELD TO THE SAME CHARACTER
+004610* ALLOW-LIST AS THE PAYLOAD. A BLANK QR-REQ-FILENAME IS SKIPPED
+004620* HERE SINCE 2300-BUILD-AND-CALL-ZINT SUBSTITUTES "qr.png" FOR IT.
+004630*----------------------------------------------------------------
+004640 2153-CHECK-ID-AND-FILENAME-CHARS.
+004650     MOVE QR-REQ-ID TO WS-CHECK-FIELD.
+004660     MOVE ZERO TO WS-CHECK-LENGTH.
+004670     INSPECT WS-CHECK-FIELD TALLYING WS-CHECK-LENGTH
+004680         FOR CHARACTERS BEFORE INITIAL SPACE.
+004690     PERFORM 2154-CHECK-ONE-CHAR
+004700         VARYING WS-CHAR-IDX FROM 1 BY 1
+004710         UNTIL WS-CHAR-IDX > WS-CHECK-LENGTH
+004720         OR WS-REQUEST-INVALID.
+004730     IF WS-REQUEST-INVALID
+004740         MOVE "REQUEST ID CONTAINS AN INVALID CHARACTER" TO
+004750             WS-REJECT-REASON
+004760     ELSE
+004770         IF QR-REQ-FILENAME NOT = SPACES
+004780             MOVE QR-REQ-FILENAME TO WS-CHECK-FIELD
+004790             MOVE ZERO TO WS-CHECK-LENGTH
+004800             INSPECT WS-CHECK-FIELD TALLYING WS-CHECK-LENGTH
+004810                 FOR CHARACTERS BEFORE INITIAL SPACE
+004820             PERFORM 2154-CHECK-ONE-CHAR
+004830                 VARYING WS-CHAR-IDX FROM 1 BY 1
+004840                 UNTIL WS-CHAR-IDX > WS-CHECK-LENGTH
+004850                 OR WS-REQUEST-INVALID
+004860             IF WS-REQUEST-INVALID
+004870                 MOVE "OUTPUT FILENAME CONTAINS AN INVALID CHAR"
+004880                     TO WS-REJECT-REASON
+004890             END-IF
+004900         END-IF
+004910     END-IF.
+004920 2153-EXIT.
+004930     EXIT.
+004940
+004950*----------------------------------------------------------------
+004960* 2152-CHECK-PAYLOAD-CHARS - THE PAYLOAD IS LATER CONCATENATED
+004970* INTO A SHELL COMMAND LINE FOR ZINT, SO IT MAY NOT CONTAIN ANY
+004980* CHARACTER OUTSIDE THE ALLOW-LIST BELOW.
+004990*----------------------------------------------------------------
+005000 2152-CHECK-PAYLOAD-CHARS.
+005010     MOVE QR-REQ-DATA TO WS-CHECK-FIELD.
+005020     MOVE WS-DATA-LENGTH TO WS-CHECK-LENGTH.
+005030     PERFORM 2154-CHECK-ONE-CHAR
+005040         VARYING WS-CHAR-IDX FROM 1 BY 1
+005050         UNTIL WS-CHAR-IDX > WS-CHECK-LENGTH
+005060         OR WS-REQUEST-INVALID.
+005070     IF WS-REQUEST-INVALID
+005080         MOVE "PAYLOAD CONTAINS AN INVALID CHARACTER" TO
+005090             WS-REJECT-REASON
+005100     END-IF.
+005110 2152-EXIT.
+005120     EXIT.
+005130
+005140*----------------------------------------------------------------
+005150* 2154-CHECK-ONE-CHAR - CHECK ONE BYTE OF WS-CHECK-FIELD AGAINST
+005160* THE ALLOWED SET: ALPHANUMERIC PLUS : / . - _ ? = & % ~ +
+005170*----------------------------------------------------------------
+005180 2154-CHECK-ONE-CHAR.
+005190     IF (WS-CHECK-FIELD (WS-CHAR-IDX:1) < "0"
+005200         OR WS-CHECK-FIELD (WS-CHAR-IDX:1) > "9")
+005210         AND (WS-CHECK-FIELD (WS-CHAR-IDX:1) < "A"
+005220             OR WS-CHECK-FIELD (WS-CHAR-IDX:1) > "Z")
+005230         AND (WS-CHECK-FIELD (WS-CHAR-IDX:1) < "a"
+005240             OR WS-CHECK-FIELD (WS-CHAR-IDX:1) > "z")
+005250         AND WS-CHECK-FIELD (WS-CHAR-IDX:1) NOT = ":"
+005260         AND WS-CHECK-FIELD (WS-CHAR-IDX:1) NOT = "/"
+005270         AND WS-CHECK-FIELD (WS-CHAR-IDX:1) NOT = "."
+005280         AND WS-CHECK-FIELD (WS-CHAR-IDX:1) NOT = "-"
+005290         AND WS-CHECK-FIELD (WS-CHAR-IDX:1) NOT = "_"
+005300         AND WS-CHECK-FIELD (WS-CHAR-IDX:1) NOT = "?"
+005310         AND WS-CHECK-FIELD (WS-CHAR-IDX:1) NOT = "="
+005320         AND WS-CHECK-FIELD (WS-CHAR-IDX:1) NOT = "&"
+005330         AND WS-CHECK-FIELD (WS-CHAR-IDX:1) NOT = "%"
+005340         AND WS-CHECK-FIELD (WS-CHAR-IDX:1) NOT = "~"
+005350         AND WS-CHECK-FIELD (WS-CHAR-IDX:1) NOT = "+"
+005360         SET WS-REQUEST-INVALID TO TRUE
+005370     END-IF.
+005380
+005390*----------------------------------------------------------------
+005400* 2160-WRITE-EXCEPTION-RECORD - A REQUEST FAILED PAYLOAD
+005410* VALIDATION, OR COULD NOT BE TURNED INTO A ZINT CALL FOR SOME
+005420* OTHER PRE-ZINT REASON (SEE WS-REJECT-REASON). LOG IT TO THE
+005430* EXCEPTION FILE INSTEAD OF CALLING ZINT FOR IT.
+005440*----------------------------------------------------------------
+005450 2160-WRITE-EXCEPTION-RECORD.
+005460     MOVE QR-REQ-ID TO QRX-REQ-ID.
+005470     MOVE QR-REQ-DATA TO QRX-DATA.
+005480     MOVE WS-REJECT-REASON TO QRX-REASON.
+005490     WRITE QR-EXCEPTION-RECORD.
+005500     IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+005510         DISPLAY "QR0018E QR-EXCEPTION-FILE WRITE FAILED - STAT"
+005520             WS-EXCEPTION-FILE-STATUS
+005530         MOVE "Y" TO WS-RUN-FAILED-SWITCH
+005540     END-IF.
+005550     ADD 1 TO WS-REJECTED-COUNT.
+005560     DISPLAY "QR0010E REQUEST REJECTED - " QR-REQ-ID
+005570         " - " WS-REJECT-REASON.
+005580 2160-EXIT.
+005590     EXIT.
+005600
+005610*----------------------------------------------------------------
+005620* 2200-RESOLVE-FORMAT-CODE - THE PARM-SUPPLIED DEFAULT SYMBOLOGY
+005630* IS USED UNLESS THE REQUEST RECORD CARRIES ITS OWN FORMAT CODE,
+005640* IN WHICH CASE THE SYMBOLOGY TABLE SUPPLIES THE ZINT -b VALUE.
+005650* WS-SYM-FOUND-SWITCH RECORDS WHETHER A NON-BLANK REQUEST CODE
+005660* WAS ACTUALLY FOUND IN THE TABLE, SO 2150-VALIDATE-REQUEST CAN
+005670* REJECT AN UNRECOGNIZED CODE RATHER THAN SILENTLY SUBSTITUTING
+005680* THE PARM DEFAULT.
+005690*----------------------------------------------------------------
+005700 2200-RESOLVE-FORMAT-CODE.
+005710     MOVE WS-DFLT-SYMBOLOGY TO WS-EFF-FORMAT-CODE.
+005720     MOVE "Y" TO WS-SYM-FOUND-SWITCH.
+005730     IF QR-REQ-FORMAT-CODE NOT = SPACES
+005740         MOVE "N" TO WS-SYM-FOUND-SWITCH
+005750         PERFORM 2210-LOOKUP-FORMAT-CODE
+005760             VARYING WS-SYM-IDX FROM 1 BY 1
+005770             UNTIL WS-SYM-IDX > 6
+005780     END-IF.
+005790 2200-EXIT.
+005800     EXIT.
+005810
+005820*----------------------------------------------------------------
+005830* 2210-LOOKUP-FORMAT-CODE - CHECK ONE SYMBOLOGY TABLE ENTRY.
+005840*----------------------------------------------------------------
+005850 2210-LOOKUP-FORMAT-CODE.
+005860     IF QR-REQ-FORMAT-CODE = WS-SYM-CODE (WS-SYM-IDX)
+005870         MOVE WS-SYM-VALUE (WS-SYM-IDX) TO WS-EFF-FORMAT-CODE
+005880         MOVE "Y" TO WS-SYM-FOUND-SWITCH
+005890         MOVE 6 TO WS-SYM-IDX
+005900     END-IF.
+005910
+005920*----------------------------------------------------------------
+005930* 2300-BUILD-AND-CALL-ZINT - BUILD THE COMMAND LINE AND CALL ZINT
+005940* FOR ONE REQUEST RECORD
+005950*----------------------------------------------------------------
+005960 2300-BUILD-AND-CALL-ZINT.
+005970     PERFORM 2200-RESOLVE-FORMAT-CODE THRU 2200-EXIT.
+005980     PERFORM 2150-VALIDATE-REQUEST THRU 2150-EXIT.
+005990     IF WS-REQUEST-INVALID
+006000         PERFORM 2160-WRITE-EXCEPTION-RECORD THRU 2160-EXIT
+006010         ADD 1 TO WS-PROCESSED-COUNT
+006020         GO TO 2300-EXIT
+006030     END-IF.
+006040     IF QR-REQ-FILENAME = SPACES
+006050         MOVE "qr.png" TO WS-FILENAME-ONLY
+006060     ELSE
+006070         MOVE QR-REQ-FILENAME TO WS-FILENAME-ONLY
+006080     END-IF.
+006090     MOVE SPACES TO WS-OUTPUT-FILENAME.
+006100     STRING WS-OUTPUT-DIRECTORY DELIMITED BY SPACE
+006110            "/" DELIMITED BY SIZE
+006120            QR-REQ-ID DELIMITED BY SPACE
+006130            "_" DELIMITED BY SIZE
+006140            WS-RUN-DATE DELIMITED BY SIZE
+006150            "_" DELIMITED BY SIZE
+006160            WS-FILENAME-ONLY DELIMITED BY SPACE
+006170         INTO WS-OUTPUT-FILENAME
+006180         ON OVERFLOW
+006190             MOVE "OUTPUT FILENAME TOO LONG FOR OUTPUT DIR"
+006200                 TO WS-REJECT-REASON
+006210             PERFORM 2160-WRITE-EXCEPTION-RECORD THRU 2160-EXIT
+006220             ADD 1 TO WS-PROCESSED-COUNT
+006230             GO TO 2300-EXIT
+006240     END-STRING.
+006250     MOVE SPACES TO WS-ZINT-COMMAND.
+006260*    EACH ARGUMENT IS SINGLE-QUOTED SO A CHARACTER THAT IS SAFE ON
+006270*    ITS OWN BUT HAS SPECIAL MEANING TO THE SHELL (E.G. & IN A
+006280*    QUERY STRING) CANNOT SPLIT THIS INTO MORE THAN ONE COMMAND.
+006290*    QUOTING IS SAFE HERE BECAUSE 2150-VALIDATE-REQUEST REJECTS
+006300*    ANY PAYLOAD, REQUEST ID, OR FILENAME CONTAINING A QUOTE
+006310*    CHARACTER BEFORE THIS PARAGRAPH EVER RUNS.
+006320     STRING "zint -b '" DELIMITED BY SIZE
+006330            WS-EFF-FORMAT-CODE DELIMITED BY SPACE
+006340            "' -o '" DELIMITED BY SIZE
+006350            WS-OUTPUT-FILENAME DELIMITED BY SPACE
+006360            "' -d '" DELIMITED BY SIZE
+006370            QR-REQ-DATA DELIMITED BY SPACE
+006380            "'" DELIMITED BY SIZE
+006390         INTO WS-ZINT-COMMAND.
+006400     CALL "SYSTEM" USING WS-ZINT-COMMAND
+006410         ON EXCEPTION
+006420             MOVE -1 TO WS-ZINT-RETURN-CODE
+006430         NOT ON EXCEPTION
+006440             MOVE RETURN-CODE TO WS-ZINT-RETURN-CODE
+006450     END-CALL.
+006460     IF WS-ZINT-RETURN-CODE = ZERO
+006470         DISPLAY WS-OUTPUT-FILENAME
+006480         ADD 1 TO WS-SUCCESS-COUNT
+006490         PERFORM 2800-WRITE-MANIFEST-RECORD THRU 2800-EXIT
+006500     ELSE
+006510         PERFORM 8100-ZINT-ERROR THRU 8100-EXIT
+006520     END-IF.
+006530     PERFORM 2700-WRITE-AUDIT-RECORD THRU 2700-EXIT.
+006540     ADD 1 TO WS-PROCESSED-COUNT.
+006550 2300-EXIT.
+006560     EXIT.
+006570
+006580*----------------------------------------------------------------
+006590* 2500-CHECKPOINT-IF-DUE - EVERY WS-CHECKPOINT-INTERVAL REQUESTS,
+006600* REWRITE THE RESTART FILE WITH THE ID OF THE REQUEST JUST
+006610* COMPLETED SO A RERUN AFTER AN ABEND CAN SKIP PAST IT.
+006620*----------------------------------------------------------------
+006630 2500-CHECKPOINT-IF-DUE.
+006640     DIVIDE WS-PROCESSED-COUNT BY WS-CHECKPOINT-INTERVAL
+006650         GIVING WS-CKPT-QUOTIENT
+006660         REMAINDER WS-CKPT-REMAINDER.
+006670     IF WS-CKPT-REMAINDER = ZERO
+006680         PERFORM 2510-REWRITE-RESTART-FILE THRU 2510-EXIT
+006690     END-IF.
+006700 2500-EXIT.
+006710     EXIT.
+006720
+006730*----------------------------------------------------------------
+006740* 2510-REWRITE-RESTART-FILE - WRITE THE CURRENT CHECKPOINT RECORD
+006750* AS THE SOLE RECORD ON THE RESTART FILE.
+006760*----------------------------------------------------------------
+006770 2510-REWRITE-RESTART-FILE.
+006780     MOVE QR-REQ-ID TO QRR-LAST-REQ-ID.
+006790     MOVE WS-PROCESSED-COUNT TO QRR-LAST-COUNT.
+006800     MOVE WS-SUCCESS-COUNT TO QRR-LAST-SUCCESS-COUNT.
+006810     MOVE WS-FAILURE-COUNT TO QRR-LAST-FAILURE-COUNT.
+006820     MOVE WS-REJECTED-COUNT TO QRR-LAST-REJECT-COUNT.
+006830     PERFORM 2600-BUILD-TIMESTAMP THRU 2600-EXIT.
+006840     MOVE WS-CURRENT-TIMESTAMP TO QRR-CHECKPOINT-TIME.
+006850     OPEN OUTPUT QR-RESTART-FILE.
+006860     IF WS-RESTART-FILE-STATUS NOT = "00"
+006870         DISPLAY "QR0019E QR-RESTART-FILE OPEN FAILED - STATUS "
+006880             WS-RESTART-FILE-STATUS
+006890         MOVE "Y" TO WS-RUN-FAILED-SWITCH
+006900         GO TO 2510-EXIT
+006910     END-IF.
+006920     WRITE QR-RESTART-RECORD.
+006930     IF WS-RESTART-FILE-STATUS NOT = "00"
+006940         DISPLAY "QR0020E QR-RESTART-FILE WRITE FAILED - STATUS "
+006950             WS-RESTART-FILE-STATUS
+006960         MOVE "Y" TO WS-RUN-FAILED-SWITCH
+006970     END-IF.
+006980     CLOSE QR-RESTART-FILE.
+006990 2510-EXIT.
+007000     EXIT.
+007010
+007020*----------------------------------------------------------------
+007030* 2520-CLEAR-RESTART-FILE - A NORMAL END-OF-FILE COMPLETION MEANS
+007040* THE ENTIRE BATCH WAS PROCESSED, SO THE CHECKPOINT IS NO LONGER
+007050* NEEDED; LEAVING IT BEHIND WOULD MAKE THE NEXT RUN THINK IT IS
+007060* RESUMING THIS ONE AND SKIP REQUESTS THAT WERE NEVER ATTEMPTED.
+007070* REOPENING THE FILE FOR OUTPUT WITH NO WRITE TRUNCATES IT TO
+007080* EMPTY, SO 1300-READ-RESTART-CKPT FINDS NOTHING TO RESTART FROM.
+007090*----------------------------------------------------------------
+007100 2520-CLEAR-RESTART-FILE.
+007110     OPEN OUTPUT QR-RESTART-FILE.
+007120     IF WS-RESTART-FILE-STATUS NOT = "00"
+007130         DISPLAY "QR0019E QR-RESTART-FILE OPEN FAILED - STATUS "
+007140             WS-RESTART-FILE-STATUS
+007150         MOVE "Y" TO WS-RUN-FAILED-SWITCH
+007160         GO TO 2520-EXIT
+007170     END-IF.
+007180     CLOSE QR-RESTART-FILE.
+007190 2520-EXIT.
+007200     EXIT.
+007210
+007220*----------------------------------------------------------------
+007230* 2600-BUILD-TIMESTAMP - BUILD A DATE/TIME STAMP FOR CHECKPOINT,
+007240* AUDIT, AND MANIFEST RECORDS.
+007250*----------------------------------------------------------------
+007260 2600-BUILD-TIMESTAMP.
+007270     MOVE SPACES TO WS-CURRENT-TIMESTAMP.
+007280     ACCEPT WS-CKPT-DATE FROM DATE YYYYMMDD.
+007290     ACCEPT WS-CKPT-TIME FROM TIME.
+007300     STRING WS-CKPT-DATE DELIMITED BY SIZE
+007310            WS-CKPT-TIME DELIMITED BY SIZE
+007320         INTO WS-CURRENT-TIMESTAMP.
+007330 2600-EXIT.
+007340     EXIT.
+007350
+007360*----------------------------------------------------------------
+007370* 2700-WRITE-AUDIT-RECORD - WRITE ONE AUDIT RECORD FOR THE REQUEST
+007380* JUST PROCESSED, SUCCESSFUL OR NOT.
+007390*----------------------------------------------------------------
+007400 2700-WRITE-AUDIT-RECORD.
+007410     MOVE QR-REQ-ID TO QRA-REQ-ID.
+007420     MOVE QR-REQ-DATA TO QRA-DATA.
+007430     MOVE WS-OUTPUT-FILENAME TO QRA-OUTPUT-FILE.
+007440     PERFORM 2600-BUILD-TIMESTAMP THRU 2600-EXIT.
+007450     MOVE WS-CURRENT-TIMESTAMP TO QRA-TIMESTAMP.
+007460     MOVE WS-ZINT-RETURN-CODE TO QRA-RETURN-CODE.
+007470     IF WS-ZINT-RETURN-CODE = ZERO
+007480         SET QRA-SUCCESS TO TRUE
+007490     ELSE
+007500         SET QRA-FAILURE TO TRUE
+007510     END-IF.
+007520     WRITE QR-AUDIT-RECORD.
+007530     IF WS-AUDIT-FILE-STATUS NOT = "00"
+007540         DISPLAY "QR0016E QR-AUDIT-FILE WRITE FAILED - STATUS "
+007550             WS-AUDIT-FILE-STATUS
+007560         MOVE "Y" TO WS-RUN-FAILED-SWITCH
+007570     END-IF.
+007580 2700-EXIT.
+007590     EXIT.
+007600
+007610*----------------------------------------------------------------
+007620* 2800-WRITE-MANIFEST-RECORD - WRITE ONE MANIFEST RECORD FOR A
+007630* SUCCESSFULLY GENERATED IMAGE, FOR DOWNSTREAM ARCHIVAL/IMAGING
+007640* INGEST.
+007650*----------------------------------------------------------------
+007660 2800-WRITE-MANIFEST-RECORD.
+007670     MOVE WS-OUTPUT-FILENAME TO QRM-IMAGE-PATH.
+007680     MOVE QR-REQ-DATA TO QRM-SOURCE-DATA.
+007690     MOVE QR-REQ-ID TO QRM-REQ-ID.
+007700     PERFORM 2600-BUILD-TIMESTAMP THRU 2600-EXIT.
+007710     MOVE WS-CURRENT-TIMESTAMP TO QRM-GEN-TIMESTAMP.
+007720     WRITE QR-MANIFEST-RECORD.
+007730     IF WS-MANIFEST-FILE-STATUS NOT = "00"
+007740         DISPLAY "QR0017E QR-MANIFEST-FILE WRITE FAILED - STATUS "
+007750             WS-MANIFEST-FILE-STATUS
+007760         MOVE "Y" TO WS-RUN-FAILED-SWITCH
+007770     END-IF.
+007780 2800-EXIT.
+007790     EXIT.
+007800
+007810*----------------------------------------------------------------
+007820* 8100-ZINT-ERROR - ERROR PARAGRAPH FOR A FAILED ZINT CALL
+007830*----------------------------------------------------------------
+007840 8100-ZINT-ERROR.
+007850     DISPLAY "QR0004E ZINT INVOCATION FAILED FOR REQUEST "
+007860         QR-REQ-ID " RETURN CODE " WS-ZINT-RETURN-CODE.
+007870     MOVE "Y" TO WS-RUN-FAILED-SWITCH.
+007880     ADD 1 TO WS-FAILURE-COUNT.
+007890 8100-EXIT.
+007900     EXIT.
+007910
+007920*----------------------------------------------------------------
+007930* 9999-TERMINATE
+007940*----------------------------------------------------------------
+007950 9999-TERMINATE.
+007960     PERFORM 2520-CLEAR-RESTART-FILE THRU 2520-EXIT.
+007970     PERFORM 9700-WRITE-CONTROL-REPORT THRU 9700-EXIT.
+007980     IF WS-RUN-FAILED
+007990         MOVE 8 TO RETURN-CODE
+008000     END-IF.
+008010     CLOSE QR-REQUEST-FILE.
+008020     CLOSE QR-AUDIT-FILE.
+008030     CLOSE QR-MANIFEST-FILE.
+008040     CLOSE QR-REPORT-FILE.
+008050     CLOSE QR-EXCEPTION-FILE.
+008060 9999-EXIT.
+008070     EXIT.
+008080
+008090*----------------------------------------------------------------
+008100* 9700-WRITE-CONTROL-REPORT - WRITE THE END-OF-RUN CONTROL REPORT
+008110* SHOWING THE RUN DATE/TIME AND THE READ, SUCCESS, AND FAILURE
+008120* TOTALS FOR THIS RUN.
+008130*----------------------------------------------------------------
+008140 9700-WRITE-CONTROL-REPORT.
+008150     PERFORM 2600-BUILD-TIMESTAMP THRU 2600-EXIT.
+008160     MOVE SPACES TO QRP-LINE.
+008170     STRING "QR CONTROL REPORT - RUN " DELIMITED BY SIZE
+008180            WS-CURRENT-TIMESTAMP DELIMITED BY SIZE
+008190         INTO QRP-LINE.
+008200     WRITE QR-REPORT-RECORD.
+008210     PERFORM 9710-CHECK-REPORT-WRITE THRU 9710-EXIT.
+008220     MOVE WS-READ-COUNT TO WS-RPT-COUNT-EDIT.
+008230     MOVE SPACES TO QRP-LINE.
+008240     STRING "REQUESTS READ. . . . . . " DELIMITED BY SIZE
+008250            WS-RPT-COUNT-EDIT DELIMITED BY SIZE
+008260         INTO QRP-LINE.
+008270     WRITE QR-REPORT-RECORD.
+008280     PERFORM 9710-CHECK-REPORT-WRITE THRU 9710-EXIT.
+008290     MOVE WS-SUCCESS-COUNT TO WS-RPT-COUNT-EDIT.
+008300     MOVE SPACES TO QRP-LINE.
+008310     STRING "REQUESTS SUCCESSFUL. . . " DELIMITED BY SIZE
+008320            WS-RPT-COUNT-EDIT DELIMITED BY SIZE
+008330         INTO QRP-LINE.
+008340     WRITE QR-REPORT-RECORD.
+008350     PERFORM 9710-CHECK-REPORT-WRITE THRU 9710-EXIT.
+008360     MOVE WS-FAILURE-COUNT TO WS-RPT-COUNT-EDIT.
+008370     MOVE SPACES TO QRP-LINE.
+008380     STRING "REQUESTS FAILED. . . . . " DELIMITED BY SIZE
+008390            WS-RPT-COUNT-EDIT DELIMITED BY SIZE
+008400         INTO QRP-LINE.
+008410     WRITE QR-REPORT-RECORD.
+008420     PERFORM 9710-CHECK-REPORT-WRITE THRU 9710-EXIT.
+008430     MOVE WS-REJECTED-COUNT TO WS-RPT-COUNT-EDIT.
+008440     MOVE SPACES TO QRP-LINE.
+008450     STRING "REQUESTS REJECTED. . . . " DELIMITED BY SIZE
+008460            WS-RPT-COUNT-EDIT DELIMITED BY SIZE
+008470         INTO QRP-LINE.
+008480     WRITE QR-REPORT-RECORD.
+008490     PERFORM 9710-CHECK-REPORT-WRITE THRU 9710-EXIT.
+008500 9700-EXIT.
+008510     EXIT.
+008520
+008530*----------------------------------------------------------------
+008540* 9710-CHECK-REPORT-WRITE - SHARED STATUS CHECK FOR EACH REPORT
+008550* LINE WRITTEN ABOVE; A FAILED WRITE FLAGS THE RUN AS FAILED SO
+008560* RETURN-CODE REFLECTS THAT THE CONTROL REPORT IS INCOMPLETE.
+008570*----------------------------------------------------------------
+008580 9710-CHECK-REPORT-WRITE.
+008590     IF WS-REPORT-FILE-STATUS NOT = "00"
+008600         DISPLAY "QR0021E QR-REPORT-FILE WRITE FAILED - STATUS "
+008610             WS-REPORT-FILE-STATUS
+008620         MOVE "Y" TO WS-RUN-FAILED-SWITCH
+008630     END-IF.
+008640 9710-EXIT.
+008650     EXIT.
+008660
+008670*----------------------------------------------------------------
+008680* 9900-ABEND - FATAL SETUP ERROR. ANY FILES SUCCESSFULLY OPENED
+008690* BEFORE THE ERROR WAS DETECTED HAVE ALREADY BEEN CLOSED BY THE
+008700* CALLER; THE RUN SIMPLY TERMINATES WITH A NON-ZERO RETURN-CODE.
+008710*----------------------------------------------------------------
+008720 9900-ABEND.
+008730     STOP RUN.
