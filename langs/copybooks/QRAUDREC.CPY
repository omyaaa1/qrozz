@@ -0,0 +1,15 @@
+000010*--------------------------------------------------------------
+000020* QRAUDREC.CPY
+000030* QR-AUDIT-RECORD - CONTROL RECORD WRITTEN TO THE QR-AUDIT-LOG
+000040* FILE FOR EVERY ZINT INVOCATION, SUCCESSFUL OR FAILED.
+000050*--------------------------------------------------------------
+000060 01  QR-AUDIT-RECORD.
+000070     05  QRA-REQ-ID              PIC X(10).
+000080     05  QRA-DATA                PIC X(100).
+000090     05  QRA-OUTPUT-FILE         PIC X(90).
+000100     05  QRA-TIMESTAMP           PIC X(26).
+000110     05  QRA-RETURN-CODE         PIC S9(04).
+000120     05  QRA-STATUS              PIC X(01).
+000130         88  QRA-SUCCESS             VALUE "S".
+000140         88  QRA-FAILURE             VALUE "F".
+000150     05  FILLER                  PIC X(19).
