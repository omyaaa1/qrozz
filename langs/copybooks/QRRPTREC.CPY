@@ -0,0 +1,8 @@
+000010*--------------------------------------------------------------
+000020* QRRPTREC.CPY
+000030* QR-REPORT-RECORD - ONE PRINT LINE ON THE QR-CONTROL-REPORT
+000040* FILE. THE REPORT IS BUILT ONE LINE AT A TIME IN WORKING-
+000050* STORAGE AND MOVED HERE FOR WRITE.
+000060*--------------------------------------------------------------
+000070 01  QR-REPORT-RECORD.
+000080     05  QRP-LINE                PIC X(80).
