@@ -0,0 +1,13 @@
+000010*--------------------------------------------------------------
+000020* QRXCPREC.CPY
+000030* QR-EXCEPTION-RECORD - REJECTED-REQUEST RECORD WRITTEN TO THE
+000040* QR-EXCEPTION FILE WHEN A REQUEST FAILS PAYLOAD VALIDATION, OR
+000041* CANNOT OTHERWISE BE TURNED INTO A ZINT CALL (FOR EXAMPLE, THE
+000042* CONSTRUCTED OUTPUT FILENAME IS TOO LONG FOR THE OUTPUT
+000043* DIRECTORY). QRX-REASON IDENTIFIES WHICH OF THESE OCCURRED.
+000050*--------------------------------------------------------------
+000060 01  QR-EXCEPTION-RECORD.
+000070     05  QRX-REQ-ID              PIC X(10).
+000080     05  QRX-DATA                PIC X(100).
+000090     05  QRX-REASON              PIC X(40).
+000100     05  FILLER                  PIC X(16).
