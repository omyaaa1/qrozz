@@ -0,0 +1,11 @@
+000010*--------------------------------------------------------------
+000020* QRREQREC.CPY
+000030* QR-REQUEST-RECORD - INPUT RECORD LAYOUT FOR THE QR-REQUEST FILE
+000040* ONE RECORD PER BARCODE/QR CODE TO BE GENERATED BY PROGRAM QR.
+000050*--------------------------------------------------------------
+000060 01  QR-REQUEST-RECORD.
+000070     05  QR-REQ-ID               PIC X(10).
+000080     05  QR-REQ-FORMAT-CODE      PIC X(02).
+000090     05  QR-REQ-DATA             PIC X(100).
+000100     05  QR-REQ-FILENAME         PIC X(20).
+000110     05  FILLER                  PIC X(18).
