@@ -0,0 +1,11 @@
+000010*--------------------------------------------------------------
+000020* QRMANREC.CPY
+000030* QR-MANIFEST-RECORD - FEEDS THE ARCHIVAL/IMAGING INGEST JOBS
+000040* ONE RECORD PER SUCCESSFULLY GENERATED IMAGE.
+000050*--------------------------------------------------------------
+000060 01  QR-MANIFEST-RECORD.
+000070     05  QRM-IMAGE-PATH          PIC X(90).
+000080     05  QRM-SOURCE-DATA         PIC X(100).
+000090     05  QRM-REQ-ID              PIC X(10).
+000100     05  QRM-GEN-TIMESTAMP       PIC X(26).
+000110     05  FILLER                  PIC X(10).
